@@ -0,0 +1,5 @@
+      *> Shared 52-character priority lookup table: position 1-52 maps
+      *> a-z/A-Z to its priority value 1-52, shared by every program
+      *> that scores rucksack-style items against this mapping.
+       01  lookup pic X(52) value
+           "abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ".
