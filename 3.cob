@@ -4,95 +4,1147 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT input-file ASSIGN TO "3.txt"
+           SELECT input-file ASSIGN TO DYNAMIC current-file-name
                ORGANIZATION LINE SEQUENTIAL
                FILE STATUS input-file-status.
 
+           SELECT control-file ASSIGN TO "3-control.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS control-file-status.
+
+           SELECT report-file ASSIGN TO "3-report.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS report-file-status.
+
+           SELECT error-file ASSIGN TO "3-errors.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS error-file-status.
+
+           SELECT checkpoint-file ASSIGN TO "3-checkpoint.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS checkpoint-file-status.
+
+           SELECT audit-file ASSIGN TO "3-audit.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS audit-file-status.
+
+           SELECT csv-file ASSIGN TO "3-extract.csv"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS csv-file-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  input-file.
        01  input-record PIC X(256).
+
+       FD  control-file.
+       01  control-record PIC X(20).
+
+       FD  report-file.
+       01  report-record PIC X(400).
+
+       FD  error-file.
+       01  error-record PIC X(480).
+
+       FD  checkpoint-file.
+       01  checkpoint-record PIC X(120).
+
+       FD  audit-file.
+       01  audit-record PIC X(480).
+
+       FD  csv-file.
+       01  csv-record PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  input-file-status PIC 99.
            88  file-is-ok    VALUE 0.
            88  end-of-file   VALUE 10.
 
-       01  line-count        PIC 9(6).
-       01 line1 PIC X(256).
-       01 line2 PIC X(256).
-       01 line3 PIC X(256).
-       01 chosenone PIC X(1).
-       01 middlepoint pic 9(4).
-       01 h pic 9(1) value 1.
-       01 linelength pic 9(4).
-       01 k pic 9(4) value 1.
-       01 j pic 9(4) value 1.
-       01 i pic 9(4) value 1.
-       01 out pic 9(16) value 0.
-       01 lookup pic X(52) value
-           "abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  control-file-status PIC 99.
+           88  control-is-ok VALUE 0.
+
+       01  report-file-status PIC 99.
+           88  report-is-ok  VALUE 0.
+           88  report-end-of-file VALUE 10.
+
+       01  error-file-status PIC 99.
+           88  error-is-ok   VALUE 0.
+
+       01  checkpoint-file-status PIC 99.
+           88  checkpoint-is-ok VALUE 0.
+
+       01  audit-file-status PIC 99.
+           88  audit-is-ok VALUE 0.
+           88  audit-end-of-file VALUE 10.
+
+       01  csv-file-status PIC 99.
+           88  csv-is-ok VALUE 0.
+
+       01  input-file-name   PIC X(100) VALUE "3.txt".
+       01  current-file-name PIC X(100) VALUE "3.txt".
+       01  report-input-files-display PIC X(200) VALUE SPACES.
+       01  tmp-files-display           PIC X(200) VALUE SPACES.
+       01  file-name-col               PIC X(100) VALUE SPACES.
+
+       01  command-line-parm      PIC X(200) VALUE SPACES.
+       01  file-list-parm         PIC X(200) VALUE SPACES.
+       01  restart-requested      PIC X(1)   VALUE "N".
+           88  restart-is-requested VALUE "Y".
+       01  checkpoint-restored    PIC X(1)   VALUE "N".
+           88  checkpoint-was-restored VALUE "Y".
+       01  checkpoint-filelist-mismatch PIC X(1) VALUE "N".
+           88  checkpoint-filelist-is-mismatched VALUE "Y".
+       01  restart-filelist-checksum-read PIC 9(6) VALUE 0.
+       01  filelist-checksum      PIC 9(6) VALUE 0.
+       01  filelist-checksum-idx  PIC 9(4).
+       01  filelist-checksum-len  PIC 9(4).
+
+       01  file-count     PIC 9(3) VALUE 1.
+       01  file-idx       PIC 9(3) VALUE 1.
+       01  start-file-idx PIC 9(3) VALUE 1.
+       01  parm-pointer   PIC 9(4) VALUE 1.
+       01  parm-length    PIC 9(4) VALUE 0.
+       01  one-file-name  PIC X(100) VALUE SPACES.
+
+       01  file-name-table.
+           05  batch-file-name OCCURS 1 TO 50 TIMES
+                   DEPENDING ON file-count PIC X(100).
+
+       01  default-checkpoint-interval PIC 9(6) VALUE 1000.
+       01  checkpoint-interval         PIC 9(6) VALUE 1000.
+       01  groups-since-checkpoint     PIC 9(6) VALUE 0.
+       01  start-line-count            PIC 9(6) VALUE 1.
+       01  skip-line-count             PIC 9(6) VALUE 0.
+
+       01  checkpoint-line-buffer PIC X(120).
+       01  checkpoint-fields REDEFINES checkpoint-line-buffer.
+           05  FILLER                     PIC X(5).
+           05  ckpt-file-idx-txt          PIC X(3).
+           05  FILLER                     PIC X(6).
+           05  ckpt-line-count-txt        PIC X(6).
+           05  FILLER                     PIC X(7).
+           05  ckpt-grand-total-txt       PIC X(18).
+           05  FILLER                     PIC X(8).
+           05  ckpt-group-count-txt       PIC X(6).
+           05  FILLER                     PIC X(5).
+           05  ckpt-exception-count-txt   PIC X(6).
+           05  FILLER                     PIC X(8).
+           05  ckpt-compartment-total-txt PIC X(18).
+           05  FILLER                     PIC X(6).
+           05  ckpt-actual-record-cnt-txt PIC X(6).
+           05  FILLER                     PIC X(5).
+           05  ckpt-filelist-checksum-txt PIC X(6).
+           05  FILLER                     PIC X(1).
+
+       01  restart-file-idx  PIC 9(3) VALUE 1.
+       01  restart-actual-data-record-count PIC 9(6) VALUE 0.
+       01  restart-actual-record-count-saved PIC X(1) VALUE "N".
+           88  restart-actual-record-count-is-saved VALUE "Y".
+
+       01  run-date-fields.
+           05  run-date-yyyymmdd.
+               10  run-date-yyyy PIC 9(4).
+               10  run-date-mm   PIC 9(2).
+               10  run-date-dd   PIC 9(2).
+       01  run-date-display PIC X(10).
+
+       01  line-count             PIC 9(6).
+       01  group-start-line-count PIC 9(6).
+
+       01  default-group-size PIC 9(2) VALUE 3.
+       01  group-size         PIC 9(2) VALUE 3.
+       01  control-numval     PIC 9(4) VALUE 0.
+       01  control-interval-numval PIC 9(6) VALUE 0.
+
+       01  group-lines-table.
+           05  group-line OCCURS 1 TO 20 TIMES
+                   DEPENDING ON group-size
+                   INDEXED BY line-idx PIC X(256).
+
+       01  group-line-invalid-table.
+           05  group-line-invalid OCCURS 1 TO 20 TIMES
+                   DEPENDING ON group-size PIC X(1) VALUE "N".
+
+       01  group-is-valid PIC X(1) VALUE "Y".
+           88  group-valid VALUE "Y".
+       01  incomplete-line-count PIC 9(2) VALUE 0.
+
+       01  presence-table.
+           05  member-presence OCCURS 1 TO 20 TIMES
+                   DEPENDING ON group-size.
+               10  presence-flag OCCURS 52 TIMES PIC X(1) VALUE "N".
+
+       01  presence-idx          PIC 9(4).
+       01  member-char-pos       PIC 9(4).
+       01  member-line-len       PIC 9(4).
+       01  found-lookup-index    PIC 9(4) VALUE 0.
+       01  all-members-have-char PIC X(1) VALUE "N".
+           88  all-members-have-the-char VALUE "Y".
+
+       01  header-present PIC X(1) VALUE "N".
+           88  header-was-present VALUE "Y".
+       01  header-batch-date PIC X(8).
+       01  header-source-id  PIC X(20).
+
+       01  trailer-present PIC X(1) VALUE "N".
+           88  trailer-was-present VALUE "Y".
+       01  trailer-expected-text  PIC X(6).
+       01  trailer-expected-count PIC 9(6) VALUE 0.
+       01  actual-data-record-count PIC 9(6) VALUE 0.
+
+       01  have-pending-record PIC X(1) VALUE "N".
+           88  pending-record-exists VALUE "Y".
+       01  pending-record-text PIC X(256).
+       01  is-first-record-of-file PIC X(1) VALUE "Y".
+           88  is-first-record VALUE "Y".
+       01  is-last-record-of-file PIC X(1) VALUE "N".
+           88  is-last-record VALUE "Y".
+
+       01  validate-pos  PIC 9(4).
+       01  validate-len  PIC 9(4).
+       01  char-in-lookup PIC X(1) VALUE "N".
+           88  char-was-found-in-lookup VALUE "Y".
+       01  lookup-search-idx PIC 9(4).
+
+       01  chosenone PIC X(1).
+       01  chosenone-found PIC X(1) VALUE "N".
+           88  chosenone-was-found VALUE "Y".
+
+       01  compartment-mode PIC X(1) VALUE "N".
+           88  compartment-mode-on VALUE "Y".
+       01  compartment-total-out  PIC 9(18) VALUE 0.
+       01  compartment-out        PIC 9(16) VALUE 0.
+       01  compartment-chosen     PIC X(1).
+       01  compartment-found      PIC X(1) VALUE "N".
+           88  compartment-was-found VALUE "Y".
+       01  compartment-line-invalid PIC X(1) VALUE "N".
+           88  compartment-line-is-invalid VALUE "Y".
+       01  compartment-presence-table.
+           05  compartment-presence-half OCCURS 2 TIMES.
+               10  compartment-presence-flag OCCURS 52 TIMES PIC X(1)
+                   VALUE "N".
+       01  compartment-half-idx   PIC 9(1).
+       01  compartment-half-start PIC 9(4).
+       01  compartment-half-end   PIC 9(4).
+       01  compartment-char-pos   PIC 9(4).
+
+       01  middlepoint pic 9(4).
+       01  h pic 9(2) value 1.
+       01  linelength pic 9(4).
+       01  m pic 9(4) value 1.
+       01  out pic 9(16) value 0.
+       01  grand-total-out    pic 9(18) value 0.
+       01  group-total-count  pic 9(6) value 0.
+       01  exception-count    pic 9(6) value 0.
+
+       01  actual-report-lines   PIC 9(6) VALUE 0.
+       01  actual-audit-lines    PIC 9(6) VALUE 0.
+       01  expected-report-lines PIC 9(6) VALUE 0.
+       01  expected-audit-lines  PIC 9(6) VALUE 0.
+       01  restart-integrity-mismatch PIC X(1) VALUE "N".
+           88  restart-integrity-is-mismatched VALUE "Y".
+       COPY lookup.
+
        PROCEDURE DIVISION.
        main.
+           ACCEPT command-line-parm FROM COMMAND-LINE
+           MOVE SPACES TO file-list-parm
+           IF FUNCTION UPPER-CASE(command-line-parm) (1:7) = "RESTART"
+             MOVE "Y" TO restart-requested
+             MOVE FUNCTION TRIM(command-line-parm (8:))
+                 TO file-list-parm
+           ELSE
+             MOVE FUNCTION TRIM(command-line-parm) TO file-list-parm
+           END-IF
+
+           IF FUNCTION TRIM(file-list-parm) = SPACES
+             DISPLAY
+                 "Enter input file name(s), comma-separated [3.txt]: "
+                 WITH NO ADVANCING
+             ACCEPT file-list-parm FROM SYSIN
+           END-IF
+
+           PERFORM parse-file-list
+           PERFORM read-group-size-control
+           PERFORM build-input-files-display
+           PERFORM compute-filelist-checksum
+
+           MOVE 1 TO start-file-idx
+           MOVE 1 TO start-line-count
+           IF restart-is-requested
+             PERFORM restart-from-checkpoint
+             MOVE restart-file-idx TO start-file-idx
+           END-IF
+
+           PERFORM open-reports
+
+           IF restart-is-requested AND checkpoint-filelist-is-mismatched
+             PERFORM write-checkpoint-filelist-mismatch-exception
+             ADD 1 TO exception-count
+           END-IF
+
+           PERFORM VARYING file-idx FROM start-file-idx BY 1
+               UNTIL file-idx > file-count
+             PERFORM process-one-file
+             MOVE 1 TO start-line-count
+           END-PERFORM
+
+           DISPLAY "FILES PROCESSED: " file-count
+               "  GROUPS PROCESSED: " group-total-count
+               "  GRAND TOTAL: " grand-total-out
+           IF compartment-mode-on
+             DISPLAY "COMPARTMENT TOTAL: " compartment-total-out
+           END-IF
+           PERFORM write-report-trailer
+           PERFORM close-reports
+           PERFORM clear-checkpoint-on-completion
+
+           GOBACK
+           .
+
+       parse-file-list.
+           MOVE 0 TO file-count
+           MOVE FUNCTION BYTE-LENGTH(FUNCTION TRIM(file-list-parm))
+               TO parm-length
+           IF parm-length = 0
+             MOVE 1 TO file-count
+             MOVE "3.txt" TO batch-file-name(1)
+           ELSE
+             MOVE 1 TO parm-pointer
+             PERFORM UNTIL parm-pointer > parm-length
+               MOVE SPACES TO one-file-name
+               UNSTRING file-list-parm DELIMITED BY ","
+                   INTO one-file-name
+                   WITH POINTER parm-pointer
+               IF FUNCTION TRIM(one-file-name) NOT = SPACES
+                 ADD 1 TO file-count
+                 MOVE FUNCTION TRIM(one-file-name)
+                     TO batch-file-name(file-count)
+               END-IF
+             END-PERFORM
+             IF file-count = 0
+               MOVE 1 TO file-count
+               MOVE "3.txt" TO batch-file-name(1)
+             END-IF
+           END-IF
+           .
+
+       compute-filelist-checksum.
+           MOVE 0 TO filelist-checksum
+           MOVE FUNCTION BYTE-LENGTH(
+               FUNCTION TRIM(report-input-files-display))
+               TO filelist-checksum-len
+           MOVE 1 TO filelist-checksum-idx
+           PERFORM UNTIL filelist-checksum-idx > filelist-checksum-len
+             MOVE 0 TO found-lookup-index
+             MOVE 1 TO lookup-search-idx
+             PERFORM UNTIL lookup-search-idx > 52
+                 OR found-lookup-index > 0
+               IF report-input-files-display
+                   (filelist-checksum-idx:1) =
+                   lookup(lookup-search-idx:1)
+                 MOVE lookup-search-idx TO found-lookup-index
+               END-IF
+               ADD 1 TO lookup-search-idx
+             END-PERFORM
+             COMPUTE filelist-checksum = (filelist-checksum * 7)
+                 + found-lookup-index + filelist-checksum-idx
+             ADD 1 TO filelist-checksum-idx
+           END-PERFORM
+           .
+
+       clear-checkpoint-on-completion.
+           OPEN OUTPUT checkpoint-file
+           CLOSE checkpoint-file
+           .
+
+       process-one-file.
+           MOVE batch-file-name(file-idx) TO current-file-name
+           MOVE batch-file-name(file-idx) TO input-file-name
+           MOVE 1 TO h
+           MOVE "N" TO header-present
+           MOVE "N" TO trailer-present
+           IF restart-actual-record-count-is-saved
+               AND file-idx = restart-file-idx
+             MOVE restart-actual-data-record-count
+                 TO actual-data-record-count
+             MOVE "N" TO restart-actual-record-count-saved
+           ELSE
+             MOVE 0 TO actual-data-record-count
+           END-IF
+
            OPEN INPUT input-file
            IF NOT file-is-ok
-               DISPLAY "The file could not be opened."
-               GOBACK
+             DISPLAY "The file could not be opened: "
+                 FUNCTION TRIM(current-file-name)
+             PERFORM write-file-open-exception
+             ADD 1 TO exception-count
+           ELSE
+             IF restart-is-requested AND file-idx = restart-file-idx
+               PERFORM restart-skip-in-file
+             END-IF
+
+             MOVE "N" TO have-pending-record
+             MOVE "Y" TO is-first-record-of-file
+             MOVE "N" TO is-last-record-of-file
+             IF start-line-count NOT = 1
+               MOVE "N" TO is-first-record-of-file
+             END-IF
+             MOVE start-line-count TO line-count
+
+             PERFORM UNTIL end-of-file
+               READ input-file
+               IF file-is-ok
+                 IF pending-record-exists
+                   PERFORM classify-pending-record
+                   ADD 1 TO line-count
+                   MOVE "N" TO is-first-record-of-file
+                 END-IF
+                 MOVE input-record TO pending-record-text
+                 MOVE "Y" TO have-pending-record
+               END-IF
+             END-PERFORM
+
+             IF pending-record-exists
+               MOVE "Y" TO is-last-record-of-file
+               PERFORM classify-pending-record
+             END-IF
+
+             IF h NOT = 1
+               MOVE h TO incomplete-line-count
+               SUBTRACT 1 FROM incomplete-line-count
+               PERFORM write-incomplete-group-exception
+               ADD 1 TO exception-count
+             END-IF
+
+             IF trailer-was-present AND NOT header-was-present
+               PERFORM write-trailer-without-header-exception
+               ADD 1 TO exception-count
+             END-IF
+
+             CLOSE input-file
+           END-IF
+           .
+
+       classify-pending-record.
+           IF is-first-record AND pending-record-text(1:3) = "HDR"
+             PERFORM process-header-record
+           ELSE
+             IF is-last-record AND pending-record-text(1:3) = "TRL"
+               PERFORM process-trailer-record
+             ELSE
+               ADD 1 TO actual-data-record-count
+               PERFORM process-input-line
+             END-IF
+           END-IF
+           .
+
+       process-header-record.
+           MOVE "Y" TO header-present
+           MOVE pending-record-text(4:8) TO header-batch-date
+           MOVE pending-record-text(12:20) TO header-source-id
+           DISPLAY "HEADER: FILE " FUNCTION TRIM(current-file-name)
+               " BATCH DATE " header-batch-date
+               " SOURCE " FUNCTION TRIM(header-source-id)
+           .
+
+       process-trailer-record.
+           MOVE "Y" TO trailer-present
+           MOVE pending-record-text(4:6) TO trailer-expected-text
+           IF trailer-expected-text NOT NUMERIC
+             DISPLAY "TRAILER RECORD REJECTED: FILE "
+                 FUNCTION TRIM(current-file-name)
+                 " NON-NUMERIC EXPECTED COUNT: " trailer-expected-text
+             PERFORM write-trailer-invalid-exception
+             ADD 1 TO exception-count
+           ELSE
+             COMPUTE trailer-expected-count =
+                 FUNCTION NUMVAL(trailer-expected-text)
+             IF trailer-expected-count NOT = actual-data-record-count
+               DISPLAY "TRAILER MISMATCH: FILE "
+                   FUNCTION TRIM(current-file-name)
+                   " EXPECTED " trailer-expected-count
+                   " ACTUAL " actual-data-record-count
+               PERFORM write-trailer-mismatch-exception
+               ADD 1 TO exception-count
+             ELSE
+               DISPLAY "TRAILER OK: FILE "
+                   FUNCTION TRIM(current-file-name)
+                   " RECORD COUNT " actual-data-record-count
+             END-IF
+           END-IF
+           .
+
+       process-input-line.
+           IF h = 1
+             MOVE line-count TO group-start-line-count
+             MOVE SPACE TO chosenone
+             MOVE "N" TO chosenone-found
            END-IF
 
-           PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
+           MOVE FUNCTION TRIM(pending-record-text) TO group-line(h)
+           PERFORM validate-group-line
 
+           IF compartment-mode-on
+             PERFORM compute-compartment-for-line
+           END-IF
+
+           IF h = group-size
+             MOVE 0 TO h
+             PERFORM check-group-validity
+             IF NOT group-valid
+               PERFORM write-malformed-exception
+               ADD 1 TO exception-count
+             ELSE
+               MOVE 0 TO out
+               PERFORM find-common-item
+               IF chosenone-was-found
+                 ADD out TO grand-total-out
+                 ADD 1 TO group-total-count
+                 DISPLAY "GROUP " group-start-line-count "-" line-count
+                     " SUBTOTAL: " out "  GRAND TOTAL: " grand-total-out
+                 PERFORM write-report-detail
+                 PERFORM write-audit-detail
+                 PERFORM write-csv-detail
+               ELSE
+                 PERFORM write-exception
+                 ADD 1 TO exception-count
+               END-IF
+             END-IF
+             PERFORM checkpoint-if-due
+           END-IF
+           ADD 1 TO h
+           .
+
+       checkpoint-if-due.
+           ADD 1 TO groups-since-checkpoint
+           IF groups-since-checkpoint >= checkpoint-interval
+             PERFORM write-checkpoint
+             MOVE 0 TO groups-since-checkpoint
+           END-IF
+           .
+
+       write-checkpoint.
+           MOVE SPACES TO checkpoint-line-buffer
+           STRING "FILE=" file-idx " LINE=" line-count
+               " TOTAL=" grand-total-out
+               " GROUPS=" group-total-count " EXC=" exception-count
+               " CTOTAL=" compartment-total-out
+               " ADRC=" actual-data-record-count
+               " CKS=" filelist-checksum
+               DELIMITED BY SIZE INTO checkpoint-line-buffer
+           MOVE checkpoint-line-buffer TO checkpoint-record
+           OPEN OUTPUT checkpoint-file
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+
+       restart-from-checkpoint.
+           MOVE "N" TO checkpoint-restored
+           MOVE "N" TO checkpoint-filelist-mismatch
+           OPEN INPUT checkpoint-file
+           IF checkpoint-is-ok
+             READ checkpoint-file
+             IF checkpoint-is-ok
+               MOVE checkpoint-record TO checkpoint-line-buffer
+               MOVE ckpt-filelist-checksum-txt
+                   TO restart-filelist-checksum-read
+               IF restart-filelist-checksum-read NOT = filelist-checksum
+                 MOVE "Y" TO checkpoint-filelist-mismatch
+                 DISPLAY "CHECKPOINT FILE LIST DOES NOT MATCH THE "
+                     "CURRENT FILE LIST - IGNORING STALE CHECKPOINT, "
+                     "STARTING FROM FILE 1"
+               ELSE
+                 MOVE ckpt-file-idx-txt          TO restart-file-idx
+                 MOVE ckpt-line-count-txt        TO skip-line-count
+                 MOVE ckpt-grand-total-txt       TO grand-total-out
+                 MOVE ckpt-group-count-txt       TO group-total-count
+                 MOVE ckpt-exception-count-txt   TO exception-count
+                 MOVE ckpt-compartment-total-txt
+                     TO compartment-total-out
+                 MOVE ckpt-actual-record-cnt-txt
+                     TO restart-actual-data-record-count
+                 MOVE "Y" TO restart-actual-record-count-saved
+                 MOVE "Y" TO checkpoint-restored
+                 COMPUTE start-line-count = skip-line-count + 1
+                 DISPLAY "RESTARTING AT FILE " restart-file-idx
+                     " AFTER LINE " skip-line-count
+                     " WITH GRAND TOTAL " grand-total-out
+               END-IF
+             END-IF
+             CLOSE checkpoint-file
+           ELSE
+             DISPLAY "No checkpoint file found, starting from file 1"
+           END-IF
+           .
+
+       restart-skip-in-file.
+           PERFORM VARYING skip-line-count FROM skip-line-count
+               BY -1 UNTIL skip-line-count = 0 OR end-of-file
              READ input-file
-      //  MOVE FUNCTION BYTE-LENGTH(FUNCTION TRIM(input-record)) TO
-      //          linelength
-               IF h = 1
-                 MOVE FUNCTION TRIM(input-record) TO line1
+           END-PERFORM
+           .
+
+       validate-group-line.
+           MOVE "N" TO group-line-invalid(h)
+           MOVE FUNCTION BYTE-LENGTH(FUNCTION TRIM(group-line(h)))
+               TO validate-len
+           IF validate-len = 0
+             MOVE "Y" TO group-line-invalid(h)
+           ELSE
+             MOVE 1 TO validate-pos
+             PERFORM UNTIL validate-pos > validate-len
+                 OR group-line-invalid(h) = "Y"
+               MOVE "N" TO char-in-lookup
+               MOVE 1 TO lookup-search-idx
+               PERFORM UNTIL lookup-search-idx > 52
+                   OR char-was-found-in-lookup
+                 IF group-line(h)(validate-pos:1) =
+                     lookup(lookup-search-idx:1)
+                   MOVE "Y" TO char-in-lookup
+                 END-IF
+                 ADD 1 TO lookup-search-idx
+               END-PERFORM
+               IF NOT char-was-found-in-lookup
+                 MOVE "Y" TO group-line-invalid(h)
+               END-IF
+               ADD 1 TO validate-pos
+             END-PERFORM
+           END-IF
+           .
+
+       check-group-validity.
+           MOVE "Y" TO group-is-valid
+           MOVE 1 TO m
+           PERFORM UNTIL m > group-size
+             IF group-line-invalid(m) = "Y"
+               MOVE "N" TO group-is-valid
+             END-IF
+             ADD 1 TO m
+           END-PERFORM
+           .
+
+       find-common-item.
+           PERFORM build-presence-tables
+           MOVE "N" TO chosenone-found
+           MOVE 1 TO presence-idx
+           PERFORM UNTIL presence-idx > 52 OR chosenone-was-found
+             PERFORM check-presence-all-members
+             IF all-members-have-the-char
+               MOVE lookup(presence-idx:1) TO chosenone
+               MOVE presence-idx TO out
+               MOVE "Y" TO chosenone-found
+             END-IF
+             ADD 1 TO presence-idx
+           END-PERFORM
+           .
+
+       build-presence-tables.
+           MOVE 1 TO m
+           PERFORM UNTIL m > group-size
+             PERFORM reset-presence-for-member
+             PERFORM build-presence-for-member
+             ADD 1 TO m
+           END-PERFORM
+           .
+
+       reset-presence-for-member.
+           MOVE 1 TO presence-idx
+           PERFORM UNTIL presence-idx > 52
+             MOVE "N" TO presence-flag(m, presence-idx)
+             ADD 1 TO presence-idx
+           END-PERFORM
+           .
+
+       build-presence-for-member.
+           MOVE FUNCTION BYTE-LENGTH(FUNCTION TRIM(group-line(m)))
+               TO member-line-len
+           MOVE 1 TO member-char-pos
+           PERFORM UNTIL member-char-pos > member-line-len
+             PERFORM find-lookup-index-for-member-char
+             IF found-lookup-index > 0
+               MOVE "Y" TO presence-flag(m, found-lookup-index)
+             END-IF
+             ADD 1 TO member-char-pos
+           END-PERFORM
+           .
+
+       find-lookup-index-for-member-char.
+           MOVE 0 TO found-lookup-index
+           MOVE 1 TO lookup-search-idx
+           PERFORM UNTIL lookup-search-idx > 52
+               OR found-lookup-index > 0
+             IF group-line(m)(member-char-pos:1) =
+                 lookup(lookup-search-idx:1)
+               MOVE lookup-search-idx TO found-lookup-index
+             END-IF
+             ADD 1 TO lookup-search-idx
+           END-PERFORM
+           .
+
+       check-presence-all-members.
+           MOVE "Y" TO all-members-have-char
+           MOVE 1 TO m
+           PERFORM UNTIL m > group-size
+             IF presence-flag(m, presence-idx) = "N"
+               MOVE "N" TO all-members-have-char
+             END-IF
+             ADD 1 TO m
+           END-PERFORM
+           .
+
+       compute-compartment-for-line.
+           MOVE "N" TO compartment-line-invalid
+           MOVE FUNCTION BYTE-LENGTH(FUNCTION TRIM(group-line(h)))
+               TO linelength
+           IF linelength < 2
+             MOVE "Y" TO compartment-line-invalid
+           ELSE
+             COMPUTE middlepoint = linelength / 2
+             PERFORM build-compartment-presence-tables
+             PERFORM find-compartment-common-char
+             IF NOT compartment-was-found
+               MOVE "Y" TO compartment-line-invalid
+             END-IF
+           END-IF
+
+           IF compartment-line-is-invalid
+             PERFORM write-compartment-exception
+             ADD 1 TO exception-count
+           ELSE
+             ADD compartment-out TO compartment-total-out
+           END-IF
+           .
+
+       build-compartment-presence-tables.
+           MOVE 1 TO compartment-half-idx
+           PERFORM UNTIL compartment-half-idx > 2
+             PERFORM reset-compartment-presence-for-half
+             PERFORM build-compartment-presence-for-half
+             ADD 1 TO compartment-half-idx
+           END-PERFORM
+           .
+
+       reset-compartment-presence-for-half.
+           MOVE 1 TO presence-idx
+           PERFORM UNTIL presence-idx > 52
+             MOVE "N" TO compartment-presence-flag(compartment-half-idx,
+                 presence-idx)
+             ADD 1 TO presence-idx
+           END-PERFORM
+           .
+
+       build-compartment-presence-for-half.
+           IF compartment-half-idx = 1
+             MOVE 1 TO compartment-half-start
+             MOVE middlepoint TO compartment-half-end
+           ELSE
+             COMPUTE compartment-half-start = middlepoint + 1
+             MOVE linelength TO compartment-half-end
+           END-IF
+           MOVE compartment-half-start TO compartment-char-pos
+           PERFORM UNTIL compartment-char-pos > compartment-half-end
+             PERFORM find-lookup-index-for-compartment-char
+             IF found-lookup-index > 0
+               MOVE "Y" TO
+                   compartment-presence-flag(compartment-half-idx,
+                       found-lookup-index)
+             END-IF
+             ADD 1 TO compartment-char-pos
+           END-PERFORM
+           .
+
+       find-lookup-index-for-compartment-char.
+           MOVE 0 TO found-lookup-index
+           MOVE 1 TO lookup-search-idx
+           PERFORM UNTIL lookup-search-idx > 52
+               OR found-lookup-index > 0
+             IF group-line(h)(compartment-char-pos:1) =
+                 lookup(lookup-search-idx:1)
+               MOVE lookup-search-idx TO found-lookup-index
+             END-IF
+             ADD 1 TO lookup-search-idx
+           END-PERFORM
+           .
+
+       find-compartment-common-char.
+           MOVE "N" TO compartment-found
+           MOVE 1 TO presence-idx
+           PERFORM UNTIL presence-idx > 52 OR compartment-was-found
+             IF compartment-presence-flag(1, presence-idx) = "Y"
+                 AND compartment-presence-flag(2, presence-idx) = "Y"
+               MOVE lookup(presence-idx:1) TO compartment-chosen
+               MOVE presence-idx TO compartment-out
+               MOVE "Y" TO compartment-found
+             END-IF
+             ADD 1 TO presence-idx
+           END-PERFORM
+           .
+
+       read-group-size-control.
+           MOVE default-group-size TO group-size
+           OPEN INPUT control-file
+           IF control-is-ok
+             READ control-file
+             IF control-is-ok
+               MOVE 0 TO control-numval
+               COMPUTE control-numval =
+                   FUNCTION NUMVAL(FUNCTION TRIM(control-record))
+               IF control-numval > 0 AND control-numval <= 20
+                 MOVE control-numval TO group-size
+               ELSE
+                 DISPLAY "Control file group size out of range, using "
+                     "default of " default-group-size
                END-IF
-               IF h = 2
-                MOVE FUNCTION TRIM(input-record) TO line2
+             END-IF
+
+             MOVE default-checkpoint-interval TO checkpoint-interval
+             READ control-file
+             IF control-is-ok
+               MOVE 0 TO control-interval-numval
+               COMPUTE control-interval-numval =
+                   FUNCTION NUMVAL(FUNCTION TRIM(control-record))
+               IF control-interval-numval > 0
+                 MOVE control-interval-numval TO checkpoint-interval
                END-IF
-               IF h = 3
-                 MOVE 0 TO h
-                 MOVE FUNCTION TRIM(input-record) TO line3 
-                 MOVE 1 TO i
-                 PERFORM loop UNTIL i > FUNCTION BYTE-LENGTH(FUNCTION
-                 TRIM(line1))
-                 MOVE 1 TO i
-                 PERFORM converttoout UNTIL i = 53
-                 DISPLAY out
+             END-IF
+
+             MOVE "N" TO compartment-mode
+             READ control-file
+             IF control-is-ok
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(control-record))
+                   = "Y"
+                 MOVE "Y" TO compartment-mode
                END-IF
-            ADD 1 TO h
+             END-IF
+
+             CLOSE control-file
+           ELSE
+             DISPLAY "Control file not found, using default group size "
+                 "of " default-group-size
+             MOVE default-checkpoint-interval TO checkpoint-interval
+           END-IF
+           .
+
+       build-input-files-display.
+           MOVE SPACES TO report-input-files-display
+           MOVE 1 TO file-idx
+           PERFORM UNTIL file-idx > file-count
+             IF file-idx = 1
+               MOVE FUNCTION TRIM(batch-file-name(file-idx))
+                   TO report-input-files-display
+             ELSE
+               MOVE report-input-files-display TO tmp-files-display
+               STRING FUNCTION TRIM(tmp-files-display) ","
+                   FUNCTION TRIM(batch-file-name(file-idx))
+                   DELIMITED BY SIZE INTO report-input-files-display
+             END-IF
+             ADD 1 TO file-idx
            END-PERFORM
+           .
 
-           CLOSE input-file
+       verify-restart-file-integrity.
+           PERFORM count-report-file-lines
+           PERFORM count-audit-file-lines
+           COMPUTE expected-report-lines = 2 + group-total-count
+           COMPUTE expected-audit-lines =
+               1 + (group-total-count * (1 + group-size))
+           MOVE "N" TO restart-integrity-mismatch
+           IF actual-report-lines NOT = expected-report-lines
+               OR actual-audit-lines NOT = expected-audit-lines
+             MOVE "Y" TO restart-integrity-mismatch
+             DISPLAY "WARNING: RESTART FILE INTEGRITY CHECK FAILED - "
+                 "REPORT/AUDIT FILE LINE COUNTS DO NOT MATCH "
+                 "CHECKPOINT TOTALS"
+           END-IF
+           .
 
-           GOBACK
+       count-report-file-lines.
+           MOVE 0 TO actual-report-lines
+           OPEN INPUT report-file
+           IF report-is-ok
+             PERFORM UNTIL report-end-of-file
+               READ report-file
+               IF report-is-ok
+                 ADD 1 TO actual-report-lines
+               END-IF
+             END-PERFORM
+             CLOSE report-file
+           END-IF
+           .
+
+       count-audit-file-lines.
+           MOVE 0 TO actual-audit-lines
+           OPEN INPUT audit-file
+           IF audit-is-ok
+             PERFORM UNTIL audit-end-of-file
+               READ audit-file
+               IF audit-is-ok
+                 ADD 1 TO actual-audit-lines
+               END-IF
+             END-PERFORM
+             CLOSE audit-file
+           END-IF
+           .
+
+       open-reports.
+           ACCEPT run-date-yyyymmdd FROM DATE YYYYMMDD
+           STRING run-date-yyyy "-" run-date-mm "-" run-date-dd
+               DELIMITED BY SIZE INTO run-date-display
+
+           IF checkpoint-was-restored
+             PERFORM verify-restart-file-integrity
+             OPEN EXTEND report-file
+             IF NOT report-is-ok
+               OPEN OUTPUT report-file
+             END-IF
+             OPEN EXTEND error-file
+             IF NOT error-is-ok
+               OPEN OUTPUT error-file
+             END-IF
+             OPEN EXTEND audit-file
+             IF NOT audit-is-ok
+               OPEN OUTPUT audit-file
+             END-IF
+             OPEN EXTEND csv-file
+             IF NOT csv-is-ok
+               OPEN OUTPUT csv-file
+             END-IF
+             IF restart-integrity-is-mismatched
+               PERFORM write-restart-integrity-exception
+               ADD 1 TO exception-count
+             END-IF
+           ELSE
+             OPEN OUTPUT report-file
+             OPEN OUTPUT error-file
+             OPEN OUTPUT audit-file
+             OPEN OUTPUT csv-file
+           END-IF
+
+           IF NOT checkpoint-was-restored
+             MOVE SPACES TO report-record
+             STRING "RUN REPORT  INPUT FILE(S): "
+                 report-input-files-display
+                 "  RUN DATE: " run-date-display
+                 "  GROUP SIZE: " group-size
+                 DELIMITED BY SIZE INTO report-record
+             WRITE report-record
+
+             MOVE SPACES TO report-record
+             STRING "FILE                 LINE-FROM LINE-TO      "
+                 "OUT-VALUE"
+                 DELIMITED BY SIZE INTO report-record
+             WRITE report-record
+
+             MOVE SPACES TO error-record
+             STRING "EXCEPTION REPORT  INPUT FILE(S): "
+                 report-input-files-display
+                 "  RUN DATE: " run-date-display
+                 DELIMITED BY SIZE INTO error-record
+             WRITE error-record
+
+             MOVE SPACES TO audit-record
+             STRING "AUDIT TRAIL  INPUT FILE(S): "
+                 report-input-files-display
+                 "  RUN DATE: " run-date-display
+                 DELIMITED BY SIZE INTO audit-record
+             WRITE audit-record
+
+             MOVE SPACES TO csv-record
+             STRING "FILE,LINE-COUNT,CHOSENONE,PRIORITY,RUNNING-TOTAL"
+                 DELIMITED BY SIZE INTO csv-record
+             WRITE csv-record
+           END-IF
+           .
+
+       write-report-detail.
+           MOVE FUNCTION TRIM(current-file-name) TO file-name-col
+           MOVE SPACES TO report-record
+           STRING file-name-col " " group-start-line-count " "
+               line-count "      " out
+               DELIMITED BY SIZE INTO report-record
+           WRITE report-record
+           .
+
+       write-audit-detail.
+           MOVE SPACES TO audit-record
+           STRING "FILE: " FUNCTION TRIM(current-file-name)
+               " GROUP " group-start-line-count "-" line-count
+               " CHOSENONE: " chosenone " PRIORITY: " out
+               DELIMITED BY SIZE INTO audit-record
+           WRITE audit-record
+
+           MOVE 1 TO m
+           PERFORM write-audit-member UNTIL m > group-size
            .
-        loop.
-           PERFORM anotherloop UNTIL j> FUNCTION BYTE-LENGTH(FUNCTION
-           TRIM(line2))
-           ADD 1 to i
-           MOVE 1 TO j
+
+       write-audit-member.
+           MOVE SPACES TO audit-record
+           STRING "  MEMBER " m ": " FUNCTION TRIM(group-line(m))
+               DELIMITED BY SIZE INTO audit-record
+           WRITE audit-record
+           ADD 1 TO m
            .
-        anotherloop.
-           PERFORM checkifsame UNTIL k> FUNCTION BYTE-LENGTH(FUNCTION
-           TRIM(line3))
-           MOVE 1 to k
-           ADD 1 to j
+
+       write-csv-detail.
+           MOVE SPACES TO csv-record
+           STRING FUNCTION TRIM(current-file-name) ","
+               line-count "," chosenone "," out ","
+               grand-total-out
+               DELIMITED BY SIZE INTO csv-record
+           WRITE csv-record
            .
-       checkifsame.
-           IF line1(i:1) = line2(j:1)
-           IF line1(i:1) = line3(k:1)
-             MOVE line2(j:1) TO chosenone
-             DISPLAY line1(i:1)
-          END-IF
+
+       write-report-trailer.
+           MOVE SPACES TO report-record
+           STRING "GRAND TOTAL OUT: " grand-total-out
+               "  GROUPS: " group-total-count
+               "  EXCEPTIONS: " exception-count
+               DELIMITED BY SIZE INTO report-record
+           WRITE report-record
+
+           IF compartment-mode-on
+             MOVE SPACES TO report-record
+             STRING "COMPARTMENT TOTAL OUT: " compartment-total-out
+                 DELIMITED BY SIZE INTO report-record
+             WRITE report-record
            END-IF
-          ADD 1 to k
-       .
-       converttoout.
-           IF chosenone = lookup(i:1)
-             ADD i to out
+           .
+
+       write-exception.
+           MOVE SPACES TO error-record
+           STRING "FILE " FUNCTION TRIM(current-file-name)
+               " NO COMMON ITEM FOUND FOR GROUP STARTING AT LINE "
+               group-start-line-count
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+
+           MOVE 1 TO m
+           PERFORM write-exception-member UNTIL m > group-size
+           .
+
+       write-exception-member.
+           MOVE SPACES TO error-record
+           STRING "  MEMBER " m ": " FUNCTION TRIM(group-line(m))
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+           ADD 1 TO m
+           .
+
+       write-malformed-exception.
+           MOVE SPACES TO error-record
+           STRING "FILE " FUNCTION TRIM(current-file-name)
+               " MALFORMED GROUP STARTING AT LINE "
+               group-start-line-count " (LINE-COUNT " group-size
+               ") - INVALID CHARACTER(S) IN MEMBER(S):"
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+
+           MOVE 1 TO m
+           PERFORM write-malformed-exception-member UNTIL m > group-size
+           .
+
+       write-malformed-exception-member.
+           IF group-line-invalid(m) = "Y"
+             MOVE SPACES TO error-record
+             STRING "  MEMBER " m " (INVALID): "
+                 FUNCTION TRIM(group-line(m))
+                 DELIMITED BY SIZE INTO error-record
+           ELSE
+             MOVE SPACES TO error-record
+             STRING "  MEMBER " m ": " FUNCTION TRIM(group-line(m))
+                 DELIMITED BY SIZE INTO error-record
            END-IF
-           ADD 1 to i
+           WRITE error-record
+           ADD 1 TO m
+           .
+
+       write-incomplete-group-exception.
+           MOVE SPACES TO error-record
+           STRING "FILE " FUNCTION TRIM(current-file-name)
+               " INCOMPLETE GROUP STARTING AT LINE "
+               group-start-line-count " - ONLY " incomplete-line-count
+               " OF " group-size " LINES PRESENT AT END OF FILE:"
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+
+           MOVE 1 TO m
+           PERFORM write-exception-member
+               UNTIL m > incomplete-line-count
+           .
+
+       write-compartment-exception.
+           MOVE SPACES TO error-record
+           STRING "FILE " FUNCTION TRIM(current-file-name)
+               " COMPARTMENT CHECK FAILED AT LINE " line-count
+               " - NO VALID COMMON ITEM BETWEEN HALVES: "
+               FUNCTION TRIM(group-line(h))
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
            .
-       
 
+       write-trailer-invalid-exception.
+           MOVE SPACES TO error-record
+           STRING "TRAILER RECORD FOR FILE "
+               FUNCTION TRIM(current-file-name)
+               " HAS NON-NUMERIC EXPECTED RECORD COUNT: "
+               trailer-expected-text
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+           .
+
+       write-trailer-mismatch-exception.
+           MOVE SPACES TO error-record
+           STRING "TRAILER RECORD COUNT MISMATCH FOR FILE "
+               FUNCTION TRIM(current-file-name)
+               " - TRAILER SAYS " trailer-expected-count
+               " BUT " actual-data-record-count " DATA RECORD(S) READ"
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+           .
+
+       write-trailer-without-header-exception.
+           MOVE SPACES TO error-record
+           STRING "FILE " FUNCTION TRIM(current-file-name)
+               " HAS A TRAILER RECORD BUT NO HEADER RECORD - "
+               "CONTROL RECORDS INCOMPLETE"
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+           .
+
+       write-file-open-exception.
+           MOVE SPACES TO error-record
+           STRING "FILE " FUNCTION TRIM(current-file-name)
+               " COULD NOT BE OPENED (STATUS " input-file-status
+               ") - SKIPPED, EXCLUDED FROM GRAND TOTAL"
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+           .
+
+       write-checkpoint-filelist-mismatch-exception.
+           MOVE SPACES TO error-record
+           STRING "CHECKPOINT FILE LIST MISMATCH - CHECKPOINT CHECKSUM "
+               restart-filelist-checksum-read " DOES NOT MATCH CURRENT "
+               "FILE LIST CHECKSUM " filelist-checksum
+               " - STALE CHECKPOINT IGNORED, RESTARTING FROM FILE 1"
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+           .
+
+       write-restart-integrity-exception.
+           MOVE SPACES TO error-record
+           STRING "RESTART INTEGRITY WARNING: REPORT/AUDIT FILE LINE "
+               "COUNTS DO NOT MATCH CHECKPOINT TOTALS - EXPECTED "
+               expected-report-lines " REPORT LINES (FOUND "
+               actual-report-lines "), EXPECTED " expected-audit-lines
+               " AUDIT LINES (FOUND " actual-audit-lines ")"
+               DELIMITED BY SIZE INTO error-record
+           WRITE error-record
+           .
+
+       close-reports.
+           CLOSE report-file
+           CLOSE error-file
+           CLOSE audit-file
+           CLOSE csv-file
+           .
